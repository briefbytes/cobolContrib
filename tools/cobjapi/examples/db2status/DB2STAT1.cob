@@ -0,0 +1,286 @@
+      >>SOURCE FORMAT FREE
+      *>************************************************************************
+      *>  This file is part of cobjapi.
+      *>
+      *>  DB2STAT1.cob is free software: you can redistribute it and/or
+      *>  modify it under the terms of the GNU Lesser General Public License as
+      *>  published by the Free Software Foundation, either version 3 of the
+      *>  License, or (at your option) any later version.
+      *>
+      *>  DB2STAT1.cob is distributed in the hope that it will be useful,
+      *>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *>  See the GNU Lesser General Public License for more details.
+      *>
+      *>  You should have received a copy of the GNU Lesser General Public
+      *>  License along with DB2STAT1.cob.
+      *>  If not, see <http://www.gnu.org/licenses/>.
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      DB2STAT1.cob
+      *>
+      *> Purpose:      JAPI GUI status dashboard for the DB2 sample module.
+      *>               Wraps the same CALL "DB2MOD1" USING LN-MOD interface
+      *>               DB2TEST1 drives from the green-screen CONNECT-SCREEN,
+      *>               so the NOC can watch live connectivity from a window
+      *>               instead of a terminal session.
+      *>
+      *> Author:       Laszlo Erdos - https://www.facebook.com/wortfee
+      *>
+      *> Date-Written: 2026.08.08
+      *>
+      *> Tectonics:    cobc -x DB2STAT1.cob
+      *>
+      *> Usage:        Start the program, fill in DBALIAS/USERID/PSWD and use
+      *>               the Connect / Connect Reset / Test Query buttons. The
+      *>               SQLCODE, SQLSTATE and message panels update live from
+      *>               the same LN-OUTPUT fields DB2MOD1 returns to DB2TEST1.
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2026.08.08 Laszlo Erdos:
+      *>            - first version.
+      *>            - check the vault lookup outcome before calling
+      *>              DB2MOD1, and pass the dashboard's DBALIAS into
+      *>              LN-MOD on reset/test-query too, now that DB2MOD1
+      *>              needs it to set the current connection.
+      *>************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2STAT1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+      *> JAPI function set - cobjapifn.cpy is free-format; this whole
+      *> file is compiled as free-format (see the >>SOURCE FORMAT FREE
+      *> directive at the top) so the COPY can be included directly
+      *> instead of round-tripping the directive mid-file
+       COPY "cobjapifn.cpy".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *> JAPI component handles
+       01 WS-FRAME-H                   PIC S9(9) COMP-5.
+       01 WS-LBL-DBALIAS-H             PIC S9(9) COMP-5.
+       01 WS-TXT-DBALIAS-H             PIC S9(9) COMP-5.
+       01 WS-LBL-USERID-H              PIC S9(9) COMP-5.
+       01 WS-TXT-USERID-H              PIC S9(9) COMP-5.
+       01 WS-LBL-PSWD-H                PIC S9(9) COMP-5.
+       01 WS-BTN-CONNECT-H             PIC S9(9) COMP-5.
+       01 WS-BTN-RESET-H               PIC S9(9) COMP-5.
+       01 WS-BTN-TESTQ-H               PIC S9(9) COMP-5.
+       01 WS-BTN-EXIT-H                PIC S9(9) COMP-5.
+       01 WS-LBL-SQLCODE-H             PIC S9(9) COMP-5.
+       01 WS-LBL-SQLSTATE-H            PIC S9(9) COMP-5.
+       01 WS-LBL-MSG1-H                PIC S9(9) COMP-5.
+       01 WS-LBL-MSG2-H                PIC S9(9) COMP-5.
+
+      *> action polling
+       01 WS-ACTION                    PIC S9(9) COMP-5.
+
+      *> operator-entered connection data - no PSWD field: the password is
+      *> looked up from the credential vault, the same as DB2TEST1
+       01 WS-DBALIAS                   PIC X(9).
+       01 WS-USERID                    PIC X(20).
+       01 WS-PSWD                      PIC X(20).
+
+      *> display-formatted copies of the live status fields
+       01 WS-SQLCODE-DISP               PIC -(10)9.
+       01 WS-SQLSTATE-DISP              PIC X(5).
+       01 WS-SQLCODE-LINE               PIC X(40).
+       01 WS-SQLSTATE-LINE              PIC X(40).
+
+      *> linkage to the DB2 sample module - same interface DB2TEST1 drives
+       COPY "LNMOD1.cpy".
+       COPY "DB2VLT.cpy".
+
+       PROCEDURE DIVISION.
+
+      *>------------------------------------------------------------------------
+       MAIN-DB2STAT1 SECTION.
+      *>------------------------------------------------------------------------
+
+           PERFORM BUILD-DASHBOARD
+
+           PERFORM FOREVER
+              MOVE J-NEXTACTION(0)      TO WS-ACTION
+
+              EVALUATE WS-ACTION
+                 WHEN WS-BTN-CONNECT-H
+                    PERFORM GUI-CONNECT
+
+                 WHEN WS-BTN-RESET-H
+                    PERFORM GUI-CONNECT-RESET
+
+                 WHEN WS-BTN-TESTQ-H
+                    PERFORM GUI-TEST-QUERY
+
+                 WHEN WS-BTN-EXIT-H
+                    EXIT PERFORM
+
+                 WHEN WS-FRAME-H
+                    EXIT PERFORM
+              END-EVALUATE
+           END-PERFORM
+
+           MOVE J-DISPOSE(WS-FRAME-H)  TO WS-ACTION
+
+           STOP RUN
+
+           .
+       MAIN-DB2STAT1-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       BUILD-DASHBOARD SECTION.
+      *>------------------------------------------------------------------------
+
+           MOVE J-START(0)             TO WS-ACTION
+           MOVE J-FRAME(0 "DB2 connectivity status" 20 20 480 360)
+                                        TO WS-FRAME-H
+           MOVE J-WINDOWLISTENER(WS-FRAME-H) TO WS-ACTION
+
+           MOVE J-LABEL(WS-FRAME-H "DBALIAS:" 20 20 100 20)
+                                        TO WS-LBL-DBALIAS-H
+           MOVE J-TEXTFIELD(WS-FRAME-H "" 130 20 150 20)
+                                        TO WS-TXT-DBALIAS-H
+
+           MOVE J-LABEL(WS-FRAME-H "USERID:" 20 50 100 20)
+                                        TO WS-LBL-USERID-H
+           MOVE J-TEXTFIELD(WS-FRAME-H "" 130 50 150 20)
+                                        TO WS-TXT-USERID-H
+
+           MOVE J-LABEL(WS-FRAME-H "PSWD: (vault lookup)" 20 80 250 20)
+                                        TO WS-LBL-PSWD-H
+
+           MOVE J-BUTTON(WS-FRAME-H "Connect" 20 120 100 25)
+                                        TO WS-BTN-CONNECT-H
+           MOVE J-BUTTON(WS-FRAME-H "Connect reset" 130 120 110 25)
+                                        TO WS-BTN-RESET-H
+           MOVE J-BUTTON(WS-FRAME-H "Test query" 250 120 100 25)
+                                        TO WS-BTN-TESTQ-H
+           MOVE J-BUTTON(WS-FRAME-H "Exit" 360 120 80 25)
+                                        TO WS-BTN-EXIT-H
+
+           MOVE J-LABEL(WS-FRAME-H "SQLCODE: 0" 20 170 440 20)
+                                        TO WS-LBL-SQLCODE-H
+           MOVE J-LABEL(WS-FRAME-H "SQLSTATE: 00000" 20 195 440 20)
+                                        TO WS-LBL-SQLSTATE-H
+           MOVE J-LABEL(WS-FRAME-H SPACES 20 220 440 20)
+                                        TO WS-LBL-MSG1-H
+           MOVE J-LABEL(WS-FRAME-H SPACES 20 245 440 20)
+                                        TO WS-LBL-MSG2-H
+
+           MOVE J-SHOW(WS-FRAME-H)     TO WS-ACTION
+
+           .
+       BUILD-DASHBOARD-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       GUI-CONNECT SECTION.
+      *>------------------------------------------------------------------------
+
+           MOVE J-GETTEXT(WS-TXT-DBALIAS-H) TO WS-DBALIAS
+           MOVE J-GETTEXT(WS-TXT-USERID-H)  TO WS-USERID
+
+           INITIALIZE VLT-MOD
+           MOVE WS-DBALIAS              TO VLT-DBALIAS OF VLT-MOD
+           MOVE WS-USERID               TO VLT-USERID OF VLT-MOD
+
+           CALL "DB2VLT1" USING VLT-MOD END-CALL
+
+           IF NOT V-VLT-OK OF VLT-MOD
+              INITIALIZE LN-OUTPUT
+              MOVE "No vault credential for that DBALIAS/USERID"
+                TO LN-MSG-1 OF LN-OUTPUT
+              MOVE -1                   TO LN-SQLCODE OF LN-OUTPUT
+              MOVE "99999"              TO LN-SQLSTATE OF LN-OUTPUT
+           ELSE
+              MOVE VLT-PSWD OF VLT-MOD  TO WS-PSWD
+
+              INITIALIZE LN-MOD
+              SET V-LN-FNC-CONNECT OF LN-MOD TO TRUE
+              MOVE 1                    TO LN-SLOT-NBR OF LN-MOD
+              MOVE WS-DBALIAS           TO LN-DBALIAS(1)
+              MOVE WS-USERID            TO LN-USERID(1)
+              MOVE WS-PSWD              TO LN-PSWD(1)
+
+              CALL "DB2MOD1" USING LN-MOD END-CALL
+           END-IF
+
+           PERFORM REFRESH-STATUS-PANEL
+
+           .
+       GUI-CONNECT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       GUI-CONNECT-RESET SECTION.
+      *>------------------------------------------------------------------------
+
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-CONNECT-RESET OF LN-MOD TO TRUE
+           MOVE 1                       TO LN-SLOT-NBR OF LN-MOD
+           MOVE WS-DBALIAS              TO LN-DBALIAS(1)
+
+           CALL "DB2MOD1" USING LN-MOD END-CALL
+
+           PERFORM REFRESH-STATUS-PANEL
+
+           .
+       GUI-CONNECT-RESET-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       GUI-TEST-QUERY SECTION.
+      *>------------------------------------------------------------------------
+
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-TEST-QUERY OF LN-MOD TO TRUE
+           MOVE 1                       TO LN-SLOT-NBR OF LN-MOD
+           MOVE WS-DBALIAS              TO LN-DBALIAS(1)
+
+           CALL "DB2MOD1" USING LN-MOD END-CALL
+
+           PERFORM REFRESH-STATUS-PANEL
+
+           .
+       GUI-TEST-QUERY-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       REFRESH-STATUS-PANEL SECTION.
+      *>------------------------------------------------------------------------
+
+           MOVE LN-SQLCODE OF LN-OUTPUT TO WS-SQLCODE-DISP
+           MOVE LN-SQLSTATE OF LN-OUTPUT TO WS-SQLSTATE-DISP
+
+           MOVE SPACES                  TO WS-SQLCODE-LINE
+           STRING "SQLCODE: " WS-SQLCODE-DISP
+              DELIMITED BY SIZE INTO WS-SQLCODE-LINE
+           END-STRING
+
+           MOVE SPACES                  TO WS-SQLSTATE-LINE
+           STRING "SQLSTATE: " WS-SQLSTATE-DISP
+              DELIMITED BY SIZE INTO WS-SQLSTATE-LINE
+           END-STRING
+
+           MOVE J-SETTEXT(WS-LBL-SQLCODE-H WS-SQLCODE-LINE)
+                                        TO WS-ACTION
+           MOVE J-SETTEXT(WS-LBL-SQLSTATE-H WS-SQLSTATE-LINE)
+                                        TO WS-ACTION
+           MOVE J-SETTEXT(WS-LBL-MSG1-H LN-MSG-1 OF LN-OUTPUT)
+                                        TO WS-ACTION
+           MOVE J-SETTEXT(WS-LBL-MSG2-H LN-MSG-2 OF LN-OUTPUT)
+                                        TO WS-ACTION
+
+           .
+       REFRESH-STATUS-PANEL-EX.
+          EXIT.
+
+       END PROGRAM DB2STAT1.
