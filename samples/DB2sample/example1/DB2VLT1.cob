@@ -0,0 +1,104 @@
+      *>************************************************************************
+      *>  This file is part of DB2sample.
+      *>
+      *>  DB2VLT1.cob is free software: you can redistribute it and/or
+      *>  modify it under the terms of the GNU Lesser General Public License as
+      *>  published by the Free Software Foundation, either version 3 of the
+      *>  License, or (at your option) any later version.
+      *>
+      *>  DB2VLT1.cob is distributed in the hope that it will be useful,
+      *>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *>  See the GNU Lesser General Public License for more details.
+      *>
+      *>  You should have received a copy of the GNU Lesser General Public
+      *>  License along with DB2VLT1.cob.
+      *>  If not, see <http://www.gnu.org/licenses/>.
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      DB2VLT1.cob
+      *>
+      *> Purpose:      DB2 credential vault lookup. Given a DBALIAS/USERID,
+      *>               returns the credential to connect with, so callers
+      *>               never have to keep an operator-typed password sitting
+      *>               in plaintext working storage.
+      *>
+      *> Author:       Laszlo Erdos - https://www.facebook.com/wortfee
+      *>
+      *> Date-Written: 2026.08.08
+      *>
+      *> Tectonics:    cobc -c DB2VLT1.cob
+      *>
+      *> Usage:        CALL "DB2VLT1" USING VLT-MOD, with VLT-DBALIAS and
+      *>               VLT-USERID OF VLT-MOD set before the call. VLT-PSWD
+      *>               and VLT-STATUS OF VLT-MOD are returned.
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2026.08.08 Laszlo Erdos:
+      *>            - first version.
+      *>************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2VLT1.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DB2VAULT-FILE ASSIGN TO "DB2VAULT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS VAULT-KEY
+              FILE STATUS IS WS-VAULT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DB2VAULT-FILE.
+      *> record layout
+       COPY "DB2VAULT.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-VAULT-STATUS               PIC X(2).
+          88 V-VAULT-OK                 VALUE "00".
+
+       LINKAGE SECTION.
+      *> linkage
+       COPY "DB2VLT.cpy".
+
+       PROCEDURE DIVISION USING VLT-MOD.
+
+      *>------------------------------------------------------------------------
+       MAIN-DB2VLT1 SECTION.
+      *>------------------------------------------------------------------------
+
+           MOVE SPACES                 TO VLT-PSWD
+
+           OPEN INPUT DB2VAULT-FILE
+           IF NOT V-VAULT-OK
+              SET V-VLT-NOT-FOUND OF VLT-MOD TO TRUE
+           ELSE
+              MOVE VLT-DBALIAS OF VLT-MOD TO VAULT-DBALIAS
+              MOVE VLT-USERID OF VLT-MOD  TO VAULT-USERID
+
+              READ DB2VAULT-FILE KEY IS VAULT-KEY
+
+              IF V-VAULT-OK
+                 MOVE VAULT-PSWD          TO VLT-PSWD OF VLT-MOD
+                 SET V-VLT-OK OF VLT-MOD  TO TRUE
+              ELSE
+                 SET V-VLT-NOT-FOUND OF VLT-MOD TO TRUE
+              END-IF
+
+              CLOSE DB2VAULT-FILE
+           END-IF
+
+           GOBACK
+
+           .
+       MAIN-DB2VLT1-EX.
+          EXIT.
+
+       END PROGRAM DB2VLT1.
