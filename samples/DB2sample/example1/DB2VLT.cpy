@@ -0,0 +1,45 @@
+      *>************************************************************************
+      *>  This file is part of DB2sample.
+      *>
+      *>  DB2VLT.cpy is free software: you can redistribute it and/or
+      *>  modify it under the terms of the GNU Lesser General Public License as
+      *>  published by the Free Software Foundation, either version 3 of the
+      *>  License, or (at your option) any later version.
+      *>
+      *>  DB2VLT.cpy is distributed in the hope that it will be useful,
+      *>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *>  See the GNU Lesser General Public License for more details.
+      *>
+      *>  You should have received a copy of the GNU Lesser General Public
+      *>  License along with DB2VLT.cpy.
+      *>  If not, see <http://www.gnu.org/licenses/>.
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      DB2VLT.cpy
+      *>
+      *> Purpose:      Linkage layout passed between DB2TEST1/DB2STAT1 and
+      *>               DB2VLT1. DB2VLT1 is the only place that ever sees a
+      *>               DB2 password: callers hand it a DBALIAS/USERID and get
+      *>               the credential to use back, instead of keeping an
+      *>               operator-typed password sitting in working storage.
+      *>
+      *> Usage:        COPY this member in both the caller (as a WORKING-
+      *>               STORAGE item passed on the CALL) and DB2VLT1 (in
+      *>               LINKAGE SECTION, PROCEDURE DIVISION USING VLT-MOD).
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2026.08.08 Laszlo Erdos:
+      *>            - first version.
+      *>************************************************************************
+
+       01 VLT-MOD.
+         02 VLT-DBALIAS                PIC X(9).
+         02 VLT-USERID                  PIC X(20).
+         02 VLT-PSWD                    PIC X(20).
+         02 VLT-STATUS                  PIC X(2).
+           88 V-VLT-OK                  VALUE "00".
+           88 V-VLT-NOT-FOUND           VALUE "23".
