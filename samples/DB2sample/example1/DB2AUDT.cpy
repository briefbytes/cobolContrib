@@ -0,0 +1,41 @@
+      *>************************************************************************
+      *>  This file is part of DB2sample.
+      *>
+      *>  DB2AUDT.cpy is free software: you can redistribute it and/or
+      *>  modify it under the terms of the GNU Lesser General Public License as
+      *>  published by the Free Software Foundation, either version 3 of the
+      *>  License, or (at your option) any later version.
+      *>
+      *>  DB2AUDT.cpy is distributed in the hope that it will be useful,
+      *>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *>  See the GNU Lesser General Public License for more details.
+      *>
+      *>  You should have received a copy of the GNU Lesser General Public
+      *>  License along with DB2AUDT.cpy.
+      *>  If not, see <http://www.gnu.org/licenses/>.
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      DB2AUDT.cpy
+      *>
+      *> Purpose:      Record layout for the DB2TEST1 connect-attempt audit
+      *>               trail (DB2AUDIT). One line per FNC-CONNECT /
+      *>               FNC-CONNECT-RESET outcome.
+      *>
+      *> Usage:        COPY in the FILE SECTION, under an FD DB2AUDIT-FILE.
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2026.08.08 Laszlo Erdos:
+      *>            - first version.
+      *>************************************************************************
+
+       01 DB2AUDIT-RECORD.
+         02 AUDIT-TIMESTAMP            PIC X(26).
+         02 AUDIT-ACTION               PIC X(13).
+         02 AUDIT-DBALIAS              PIC X(9).
+         02 AUDIT-USERID               PIC X(20).
+         02 AUDIT-SQLCODE              PIC -(10)9.
+         02 AUDIT-SQLSTATE             PIC X(5).
