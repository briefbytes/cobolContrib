@@ -0,0 +1,37 @@
+      *>************************************************************************
+      *>  This file is part of DB2sample.
+      *>
+      *>  DB2PROF.cpy is free software: you can redistribute it and/or
+      *>  modify it under the terms of the GNU Lesser General Public License as
+      *>  published by the Free Software Foundation, either version 3 of the
+      *>  License, or (at your option) any later version.
+      *>
+      *>  DB2PROF.cpy is distributed in the hope that it will be useful,
+      *>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *>  See the GNU Lesser General Public License for more details.
+      *>
+      *>  You should have received a copy of the GNU Lesser General Public
+      *>  License along with DB2PROF.cpy.
+      *>  If not, see <http://www.gnu.org/licenses/>.
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      DB2PROF.cpy
+      *>
+      *> Purpose:      Record layout for the saved DB2 connection profile file
+      *>               (DB2PROF) used by DB2TEST1's F4/F5 load/save profile.
+      *>
+      *> Usage:        COPY in the FILE SECTION, under an FD DB2PROF-FILE.
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2026.08.08 Laszlo Erdos:
+      *>            - first version.
+      *>************************************************************************
+
+       01 DB2PROF-RECORD.
+         02 PROF-LABEL                 PIC X(8).
+         02 PROF-DBALIAS               PIC X(9).
+         02 PROF-USERID                PIC X(20).
