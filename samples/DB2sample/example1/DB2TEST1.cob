@@ -49,16 +49,53 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
           CRT STATUS IS WS-FNC-KEY.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DB2PROF-FILE ASSIGN TO "DB2PROF"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PROF-LABEL
+              FILE STATUS IS WS-PROF-STATUS.
+
+           SELECT DB2AUDIT-FILE ASSIGN TO "DB2AUDIT.LOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DB2PROF-FILE.
+      *> record layout
+       COPY "DB2PROF.cpy".
+
+       FD  DB2AUDIT-FILE.
+      *> record layout
+       COPY "DB2AUDT.cpy".
+
        WORKING-STORAGE SECTION.
        01 WS-FNC-KEY                   PIC 9(4).
           88 V-FNC-F1                  VALUE 1001.
           88 V-FNC-F2                  VALUE 1002.
+          88 V-FNC-F3                  VALUE 1003.
+          88 V-FNC-F4                  VALUE 1004.
+          88 V-FNC-F5                  VALUE 1005.
+          88 V-FNC-F6                  VALUE 1006.
           88 V-FNC-F9                  VALUE 1009.
           88 V-FNC-F10                 VALUE 1010.
        01 WS-ACCEPT-FNC-KEY            PIC X.
 
+       01 WS-PROF-STATUS               PIC X(2).
+          88 V-PROF-OK                 VALUE "00".
+          88 V-PROF-NOT-FOUND          VALUE "23".
+
+       01 WS-AUDIT-STATUS              PIC X(2).
+          88 V-AUDIT-OK                VALUE "00".
+       01 WS-AUDIT-ACTION              PIC X(13).
+
+      *> batch mode (no terminal attached - driven from the command line)
+       01 WS-CMD-LINE                  PIC X(80).
+       01 WS-BATCH-RC                  PIC S9(9) COMP-5 VALUE 0.
+
        01 WS-MSG.
          02 WS-SQLCODE                 PIC S9(10).
          02 WS-SQLSTATE                PIC X(5).
@@ -67,14 +104,41 @@
          02 WS-MSG-3                   PIC X(80).
          02 WS-MSG-4                   PIC X(80).
 
-       01 WS-CONNECT.
+       01 WS-PROF-LABEL                PIC X(8).
+
+      *> idle-connection timer - if the operator leaves the connect
+      *> screen idle for WS-IDLE-THRESHOLD seconds the active slot is
+      *> automatically connect-reset; WS-IDLE-POLL-SECS controls how
+      *> often the idle clock is checked while waiting for a key, and
+      *> is also the TIME-OUT operand on the polling ACCEPTs below - the
+      *> default COB_TIMEOUT_SCALE counts TIME-OUT in whole seconds, not
+      *> milliseconds, so this field is seconds throughout, not ms
+       01 WS-IDLE-SECONDS              PIC 9(5) COMP-5 VALUE 0.
+       01 WS-IDLE-THRESHOLD            PIC 9(5) COMP-5 VALUE 300.
+       01 WS-IDLE-POLL-SECS            PIC 9(5) COMP-5 VALUE 5.
+
+      *> connection slots - one live DBALIAS/USERID/PSWD per subsystem so
+      *> we can hold several subsystems connected at once and cycle
+      *> between them with F6 instead of losing one to try another.
+      *> WS-PSWD is never operator-typed - it is filled from DB2VLT1's
+      *> vault lookup immediately before each connect attempt.
+       01 WS-SLOT-NBR                  PIC 9(2) COMP-5 VALUE 1.
+       01 WS-CONNECT-TAB OCCURS 3 TIMES.
          02 WS-DBALIAS                 PIC X(9).
          02 WS-USERID                  PIC X(20).
          02 WS-PSWD                    PIC X(20).
-       
-      *> linkage 
+         02 WS-CONNECTED               PIC X(1) VALUE "N".
+            88 V-WS-CONNECTED               VALUE "Y".
+            88 V-WS-NOT-CONNECTED           VALUE "N".
+
+      *> live connection-status line shown on MAIN-FUNCTION-SCREEN and
+      *> CONNECT-SCREEN, built from the active slot's WS-CONNECTED flag
+       01 WS-CONN-STATUS-LINE          PIC X(40).
+
+      *> linkage
        COPY "LNMOD1.cpy".
-       
+       COPY "DB2VLT.cpy".
+
       *> colors
        COPY SCREENIO.
       
@@ -87,6 +151,12 @@
              FOREGROUND-COLOR COB-COLOR-GREEN.
       
        01 MAIN-FUNCTION-SCREEN.
+          05 FILLER LINE 3 COLUMN 5
+             VALUE "Status:"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X(40) FROM WS-CONN-STATUS-LINE
+             LINE 3 COLUMN 13
+             FOREGROUND-COLOR COB-COLOR-GREEN.
           05 FILLER LINE 4 COLUMN 5
              VALUE "F1 - Connect to DB2"
              FOREGROUND-COLOR COB-COLOR-GREEN.
@@ -131,12 +201,40 @@
           05 FILLER PIC X(80) FROM WS-MSG-4 OF WS-MSG
              LINE 24 COLUMN 1
              FOREGROUND-COLOR COB-COLOR-GREEN.
+      *> line 19 - idle-connection timer
+          05 FILLER LINE 19 COLUMN 1
+             VALUE "IDLE:"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC ZZZZ9 FROM WS-IDLE-SECONDS
+             LINE 19 COLUMN 7
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 19 COLUMN 13
+             VALUE "sec"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
 
        01 CONNECT-SCREEN.
+          05 FILLER LINE 2 COLUMN 1
+             VALUE "SLOT:"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC 9(2) FROM WS-SLOT-NBR
+             LINE 2 COLUMN 10
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 2 COLUMN 50
+             VALUE "F6 cycles between slots 1-3"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 3 COLUMN 1
+             VALUE "LABEL:"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X(8) TO WS-PROF-LABEL
+             LINE 3 COLUMN 10
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 3 COLUMN 50
+             VALUE "eg.: PROD"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
           05 FILLER LINE 4 COLUMN 1
              VALUE "DBALIAS:"
              FOREGROUND-COLOR COB-COLOR-GREEN.
-          05 FILLER PIC X(9) TO WS-DBALIAS
+          05 FILLER PIC X(9) TO WS-DBALIAS(WS-SLOT-NBR)
              LINE 4 COLUMN 10
              FOREGROUND-COLOR COB-COLOR-GREEN.
           05 FILLER LINE 4 COLUMN 50
@@ -145,25 +243,40 @@
           05 FILLER LINE 5 COLUMN 1
              VALUE "USERID:"
              FOREGROUND-COLOR COB-COLOR-GREEN.
-          05 FILLER PIC X(20) TO WS-USERID
+          05 FILLER PIC X(20) TO WS-USERID(WS-SLOT-NBR)
              LINE 5 COLUMN 10
              FOREGROUND-COLOR COB-COLOR-GREEN.
           05 FILLER LINE 5 COLUMN 50
              VALUE "eg.: LASZLO.ERDOES"
              FOREGROUND-COLOR COB-COLOR-GREEN.
           05 FILLER LINE 6 COLUMN 1
-             VALUE "PSWD:"
+             VALUE "PSWD: (looked up from the credential vault)"
              FOREGROUND-COLOR COB-COLOR-GREEN.
-          05 FILLER PIC X(20) TO WS-PSWD SECURE
-             LINE 6 COLUMN 10
+          05 FILLER LINE 7 COLUMN 1
+             VALUE "STATUS:"
              FOREGROUND-COLOR COB-COLOR-GREEN.
-          05 FILLER LINE 6 COLUMN 50
-             VALUE "eg.: laszlopw"
+          05 FILLER PIC X(40) FROM WS-CONN-STATUS-LINE
+             LINE 7 COLUMN 10
              FOREGROUND-COLOR COB-COLOR-GREEN.
-          05 FILLER LINE 18 COLUMN 1    
+          05 FILLER LINE 17 COLUMN 1
              VALUE "F1 - Connect to DB2"
              FOREGROUND-COLOR COB-COLOR-GREEN.
-          05 FILLER LINE 18 COLUMN 25    
+          05 FILLER LINE 17 COLUMN 25
+             VALUE "F3 - Test query"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 17 COLUMN 45
+             VALUE "F6 - Next slot"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 17 COLUMN 65
+             VALUE "F2 - Disconnect"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 18 COLUMN 1
+             VALUE "F4 - Load profile"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 18 COLUMN 25
+             VALUE "F5 - Save profile"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 18 COLUMN 45
              VALUE "F10 - Back to main"
              FOREGROUND-COLOR COB-COLOR-GREEN.
           05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
@@ -176,35 +289,72 @@
       *>------------------------------------------------------------------------
        MAIN-DB2TEST1 SECTION.
       *>------------------------------------------------------------------------
-      
-          PERFORM FOREVER
-             DISPLAY HEADER-SCREEN END-DISPLAY  
-             DISPLAY MAIN-FUNCTION-SCREEN END-DISPLAY
-             DISPLAY MESSAGE-SCREEN END-DISPLAY 
-             ACCEPT MAIN-FUNCTION-SCREEN END-ACCEPT
-      
-      *>     init message       
-             INITIALIZE WS-MSG
-             DISPLAY MESSAGE-SCREEN END-DISPLAY 
-             
-             EVALUATE TRUE
-                WHEN V-FNC-F1
-                   PERFORM FNC-CONNECT-SCREEN
-      
-                WHEN V-FNC-F2
-                   PERFORM FNC-CONNECT-RESET
-                   
-                WHEN V-FNC-F9
-                   EXIT PERFORM
-                   
-                WHEN OTHER
-                   MOVE "Please select a valid function key" 
-                     TO WS-MSG-1 OF WS-MSG
-             END-EVALUATE
-          END-PERFORM
-      
+
+          OPEN I-O DB2PROF-FILE
+          IF NOT V-PROF-OK
+             CLOSE DB2PROF-FILE
+             OPEN OUTPUT DB2PROF-FILE
+             CLOSE DB2PROF-FILE
+             OPEN I-O DB2PROF-FILE
+          END-IF
+
+          OPEN EXTEND DB2AUDIT-FILE
+          IF NOT V-AUDIT-OK
+             OPEN OUTPUT DB2AUDIT-FILE
+          END-IF
+
+      *>     batch mode - a DBALIAS/USERID/PSWD on the command line means
+      *>     we were started from JCL, not a terminal: skip all screen I/O
+          ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+
+          IF WS-CMD-LINE NOT = SPACES
+             PERFORM FNC-BATCH-MODE
+          ELSE
+             PERFORM FOREVER
+                PERFORM REFRESH-CONN-STATUS-LINE
+                DISPLAY HEADER-SCREEN END-DISPLAY
+                DISPLAY MAIN-FUNCTION-SCREEN END-DISPLAY
+                DISPLAY MESSAGE-SCREEN END-DISPLAY
+
+      *>        idle-connection monitoring also has to cover the main
+      *>        menu - an operator who connects and walks away from
+      *>        here, without going back into CONNECT-SCREEN, would
+      *>        otherwise leave the connection open indefinitely
+                ACCEPT MAIN-FUNCTION-SCREEN
+                   WITH TIME-OUT WS-IDLE-POLL-SECS
+                   ON EXCEPTION
+                      PERFORM CHECK-IDLE-TIMEOUT
+
+                   NOT ON EXCEPTION
+                      MOVE 0           TO WS-IDLE-SECONDS
+
+      *>                 init message
+                      INITIALIZE WS-MSG
+                      DISPLAY MESSAGE-SCREEN END-DISPLAY
+
+                      EVALUATE TRUE
+                         WHEN V-FNC-F1
+                            PERFORM FNC-CONNECT-SCREEN
+
+                         WHEN V-FNC-F2
+                            PERFORM FNC-CONNECT-RESET
+
+                         WHEN V-FNC-F9
+                            EXIT PERFORM
+
+                         WHEN OTHER
+                            MOVE "Please select a valid function key"
+                              TO WS-MSG-1 OF WS-MSG
+                      END-EVALUATE
+                END-ACCEPT
+             END-PERFORM
+          END-IF
+
+          CLOSE DB2PROF-FILE
+          CLOSE DB2AUDIT-FILE
+
           STOP RUN
-      
+
           .
        MAIN-DB2TEST1-EX.
           EXIT.
@@ -212,67 +362,333 @@
       *>------------------------------------------------------------------------
        FNC-CONNECT-SCREEN SECTION.
       *>------------------------------------------------------------------------
-      
+
+          MOVE 0                       TO WS-IDLE-SECONDS
+
           PERFORM FOREVER
-             DISPLAY HEADER-SCREEN END-DISPLAY  
+             PERFORM REFRESH-CONN-STATUS-LINE
+             DISPLAY HEADER-SCREEN END-DISPLAY
              DISPLAY CONNECT-SCREEN END-DISPLAY
-             DISPLAY MESSAGE-SCREEN END-DISPLAY 
-             ACCEPT CONNECT-SCREEN END-ACCEPT
-      
-      *>     init message       
-             INITIALIZE WS-MSG
-             DISPLAY MESSAGE-SCREEN END-DISPLAY 
-             
-             EVALUATE TRUE
-                WHEN V-FNC-F1
-                   PERFORM FNC-CONNECT
-      
-                WHEN V-FNC-F10
-                   EXIT PERFORM
-                   
-                WHEN OTHER
-                   MOVE "Please select a valid function key" 
-                     TO WS-MSG-1 OF WS-MSG
-             END-EVALUATE
+             DISPLAY MESSAGE-SCREEN END-DISPLAY
+
+      *>        poll for a key every WS-IDLE-POLL-SECS so a silent
+      *>        terminal still gets its idle clock ticked
+             ACCEPT CONNECT-SCREEN
+                WITH TIME-OUT WS-IDLE-POLL-SECS
+                ON EXCEPTION
+                   PERFORM CHECK-IDLE-TIMEOUT
+
+                NOT ON EXCEPTION
+                   MOVE 0              TO WS-IDLE-SECONDS
+
+      *>              init message
+                   INITIALIZE WS-MSG
+                   DISPLAY MESSAGE-SCREEN END-DISPLAY
+
+                   EVALUATE TRUE
+                      WHEN V-FNC-F1
+                         IF WS-DBALIAS(WS-SLOT-NBR) = SPACES
+                            OR WS-USERID(WS-SLOT-NBR) = SPACES
+                            MOVE "DBALIAS/USERID are required fields"
+                              TO WS-MSG-1 OF WS-MSG
+                         ELSE
+                            PERFORM FNC-CONNECT
+                         END-IF
+
+                      WHEN V-FNC-F2
+                         PERFORM FNC-DISCONNECT
+
+                      WHEN V-FNC-F3
+                         PERFORM FNC-TEST-QUERY
+
+                      WHEN V-FNC-F4
+                         PERFORM FNC-LOAD-PROFILE
+
+                      WHEN V-FNC-F5
+                         PERFORM FNC-SAVE-PROFILE
+
+                      WHEN V-FNC-F6
+                         PERFORM FNC-NEXT-SLOT
+
+                      WHEN V-FNC-F10
+                         EXIT PERFORM
+
+                      WHEN OTHER
+                         MOVE "Please select a valid function key"
+                           TO WS-MSG-1 OF WS-MSG
+                   END-EVALUATE
+             END-ACCEPT
           END-PERFORM
-          
+
           .
        FNC-CONNECT-SCREEN-EX.
           EXIT.
 
+      *>------------------------------------------------------------------------
+       CHECK-IDLE-TIMEOUT SECTION.
+      *>------------------------------------------------------------------------
+
+      *>     no key was pressed during this poll - add the poll
+      *>     interval to the idle clock and auto-reset the active
+      *>     slot's connection once the configured threshold is hit
+          ADD WS-IDLE-POLL-SECS        TO WS-IDLE-SECONDS
+
+          IF WS-IDLE-SECONDS >= WS-IDLE-THRESHOLD
+             AND V-WS-CONNECTED(WS-SLOT-NBR)
+             PERFORM FNC-CONNECT-RESET
+             MOVE "Idle timeout - connection reset automatically"
+               TO WS-MSG-1 OF WS-MSG
+             MOVE 0                    TO WS-IDLE-SECONDS
+             DISPLAY MESSAGE-SCREEN END-DISPLAY
+          END-IF
+
+          .
+       CHECK-IDLE-TIMEOUT-EX.
+          EXIT.
+
       *>------------------------------------------------------------------------
        FNC-CONNECT SECTION.
       *>------------------------------------------------------------------------
       
-          INITIALIZE LN-MOD
           INITIALIZE WS-MSG
-          SET V-LN-FNC-CONNECT OF LN-MOD TO TRUE
-          MOVE WS-CONNECT TO LN-CONNECT OF LN-MOD
-      
-          CALL "DB2MOD1" USING LN-MOD END-CALL
-      
-          PERFORM COPY-LN-MSG-IN-WS-MSG
-          
+
+          INITIALIZE VLT-MOD
+          MOVE WS-DBALIAS(WS-SLOT-NBR) TO VLT-DBALIAS OF VLT-MOD
+          MOVE WS-USERID(WS-SLOT-NBR)  TO VLT-USERID OF VLT-MOD
+
+          CALL "DB2VLT1" USING VLT-MOD END-CALL
+
+          IF NOT V-VLT-OK OF VLT-MOD
+             MOVE "No vault credential for that DBALIAS/USERID"
+               TO WS-MSG-1 OF WS-MSG
+             MOVE -1                   TO WS-SQLCODE OF WS-MSG
+             MOVE "99999"              TO WS-SQLSTATE OF WS-MSG
+
+             MOVE "CONNECT"           TO WS-AUDIT-ACTION
+             PERFORM WRITE-AUDIT-RECORD
+          ELSE
+             MOVE VLT-PSWD OF VLT-MOD  TO WS-PSWD(WS-SLOT-NBR)
+
+             INITIALIZE LN-MOD
+             SET V-LN-FNC-CONNECT OF LN-MOD TO TRUE
+             MOVE WS-SLOT-NBR          TO LN-SLOT-NBR OF LN-MOD
+             MOVE WS-CONNECT-TAB(WS-SLOT-NBR)
+                TO LN-CONNECT-TAB(WS-SLOT-NBR)
+
+             CALL "DB2MOD1" USING LN-MOD END-CALL
+
+             PERFORM COPY-LN-MSG-IN-WS-MSG
+
+             MOVE LN-CONNECTED(WS-SLOT-NBR)
+               TO WS-CONNECTED(WS-SLOT-NBR)
+
+             MOVE "CONNECT"           TO WS-AUDIT-ACTION
+             PERFORM WRITE-AUDIT-RECORD
+          END-IF
+
           .
        FNC-CONNECT-EX.
           EXIT.
-          
+
       *>------------------------------------------------------------------------
        FNC-CONNECT-RESET SECTION.
       *>------------------------------------------------------------------------
-      
-          INITIALIZE LN-MOD
+
+      *>     reset only clears the active slot - other live subsystem
+      *>     connections held in the remaining slots are left alone
           INITIALIZE WS-MSG
           SET V-LN-FNC-CONNECT-RESET OF LN-MOD TO TRUE
-      
+          MOVE WS-SLOT-NBR             TO LN-SLOT-NBR OF LN-MOD
+          MOVE WS-CONNECT-TAB(WS-SLOT-NBR)
+             TO LN-CONNECT-TAB(WS-SLOT-NBR)
+
           CALL "DB2MOD1" USING LN-MOD END-CALL
-      
+
           PERFORM COPY-LN-MSG-IN-WS-MSG
-          
+
+          MOVE LN-CONNECTED(WS-SLOT-NBR)
+            TO WS-CONNECTED(WS-SLOT-NBR)
+
+      *>     audit the outcome before the slot's DBALIAS/USERID are
+      *>     cleared - WRITE-AUDIT-RECORD reads them off WS-CONNECT-TAB
+          MOVE "CONNECT-RESET"        TO WS-AUDIT-ACTION
+          PERFORM WRITE-AUDIT-RECORD
+
+          INITIALIZE WS-CONNECT-TAB(WS-SLOT-NBR)
+          INITIALIZE LN-CONNECT-TAB(WS-SLOT-NBR)
+
           .
        FNC-CONNECT-RESET-EX.
           EXIT.
 
+      *>------------------------------------------------------------------------
+       FNC-DISCONNECT SECTION.
+      *>------------------------------------------------------------------------
+
+      *>     drops the active slot's connection but keeps the typed
+      *>     DBALIAS/USERID in place - unlike FNC-CONNECT-RESET, which
+      *>     clears the whole slot - so reconnecting a moment later
+      *>     doesn't mean retyping or reloading the profile
+          INITIALIZE WS-MSG
+          SET V-LN-FNC-DISCONNECT OF LN-MOD TO TRUE
+          MOVE WS-SLOT-NBR             TO LN-SLOT-NBR OF LN-MOD
+          MOVE WS-CONNECT-TAB(WS-SLOT-NBR)
+             TO LN-CONNECT-TAB(WS-SLOT-NBR)
+
+          CALL "DB2MOD1" USING LN-MOD END-CALL
+
+          PERFORM COPY-LN-MSG-IN-WS-MSG
+
+          MOVE LN-CONNECTED(WS-SLOT-NBR)
+            TO WS-CONNECTED(WS-SLOT-NBR)
+
+          MOVE "DISCONNECT"           TO WS-AUDIT-ACTION
+          PERFORM WRITE-AUDIT-RECORD
+
+          .
+       FNC-DISCONNECT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       REFRESH-CONN-STATUS-LINE SECTION.
+      *>------------------------------------------------------------------------
+
+          MOVE SPACES                  TO WS-CONN-STATUS-LINE
+
+          IF V-WS-CONNECTED(WS-SLOT-NBR)
+             STRING "Connected to: " WS-DBALIAS(WS-SLOT-NBR)
+                DELIMITED BY SIZE INTO WS-CONN-STATUS-LINE
+             END-STRING
+          ELSE
+             MOVE "Not connected"      TO WS-CONN-STATUS-LINE
+          END-IF
+
+          .
+       REFRESH-CONN-STATUS-LINE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-NEXT-SLOT SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE WS-MSG
+
+          IF WS-SLOT-NBR >= 3
+             MOVE 1                    TO WS-SLOT-NBR
+          ELSE
+             ADD 1                     TO WS-SLOT-NBR
+          END-IF
+
+          MOVE "Switched to slot" TO WS-MSG-1 OF WS-MSG
+
+          .
+       FNC-NEXT-SLOT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-BATCH-MODE SECTION.
+      *>------------------------------------------------------------------------
+
+      *>     expected command line: DBALIAS USERID (space separated) - the
+      *>     password is looked up from the credential vault, never passed
+      *>     on the command line
+      *>     batch mode has no interactive slot concept - always slot 1
+          MOVE 1                       TO WS-SLOT-NBR
+          UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACES
+             INTO WS-DBALIAS(1) WS-USERID(1)
+          END-UNSTRING
+
+          PERFORM FNC-CONNECT
+          MOVE WS-SQLCODE OF WS-MSG    TO WS-BATCH-RC
+
+          PERFORM FNC-CONNECT-RESET
+          IF WS-BATCH-RC = 0
+             MOVE WS-SQLCODE OF WS-MSG TO WS-BATCH-RC
+          END-IF
+
+          MOVE WS-BATCH-RC             TO RETURN-CODE
+
+          .
+       FNC-BATCH-MODE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-TEST-QUERY SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE WS-MSG
+          SET V-LN-FNC-TEST-QUERY OF LN-MOD TO TRUE
+          MOVE WS-SLOT-NBR             TO LN-SLOT-NBR OF LN-MOD
+          MOVE WS-CONNECT-TAB(WS-SLOT-NBR)
+             TO LN-CONNECT-TAB(WS-SLOT-NBR)
+
+          CALL "DB2MOD1" USING LN-MOD END-CALL
+
+          PERFORM COPY-LN-MSG-IN-WS-MSG
+
+          .
+       FNC-TEST-QUERY-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-LOAD-PROFILE SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE WS-MSG
+
+          IF WS-PROF-LABEL = SPACES
+             MOVE "LABEL is required to load a profile"
+               TO WS-MSG-1 OF WS-MSG
+          ELSE
+             MOVE WS-PROF-LABEL         TO PROF-LABEL
+             READ DB2PROF-FILE KEY IS PROF-LABEL
+
+             IF V-PROF-OK
+                MOVE PROF-DBALIAS       TO WS-DBALIAS(WS-SLOT-NBR)
+                MOVE PROF-USERID        TO WS-USERID(WS-SLOT-NBR)
+                MOVE "Profile loaded"   TO WS-MSG-1 OF WS-MSG
+             ELSE
+                MOVE "No saved profile with that LABEL"
+                  TO WS-MSG-1 OF WS-MSG
+             END-IF
+          END-IF
+
+          .
+       FNC-LOAD-PROFILE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-SAVE-PROFILE SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE WS-MSG
+
+          IF WS-PROF-LABEL = SPACES
+             MOVE "LABEL is required to save a profile"
+               TO WS-MSG-1 OF WS-MSG
+          ELSE
+             MOVE WS-PROF-LABEL         TO PROF-LABEL
+             MOVE WS-DBALIAS(WS-SLOT-NBR) TO PROF-DBALIAS
+             MOVE WS-USERID(WS-SLOT-NBR) TO PROF-USERID
+
+             REWRITE DB2PROF-RECORD
+
+             IF NOT V-PROF-OK
+                WRITE DB2PROF-RECORD
+             END-IF
+
+             IF V-PROF-OK
+                MOVE "Profile saved"    TO WS-MSG-1 OF WS-MSG
+             ELSE
+                MOVE "Profile save failed - see DB2TEST1"
+                  TO WS-MSG-1 OF WS-MSG
+             END-IF
+          END-IF
+
+          .
+       FNC-SAVE-PROFILE-EX.
+          EXIT.
+
       *>------------------------------------------------------------------------
        COPY-LN-MSG-IN-WS-MSG SECTION.
       *>------------------------------------------------------------------------
@@ -283,5 +699,27 @@
           .
        COPY-LN-MSG-IN-WS-MSG-EX.
           EXIT.
-          
+
+      *>------------------------------------------------------------------------
+       WRITE-AUDIT-RECORD SECTION.
+      *>------------------------------------------------------------------------
+
+          MOVE FUNCTION CURRENT-DATE  TO AUDIT-TIMESTAMP
+          MOVE WS-AUDIT-ACTION        TO AUDIT-ACTION
+          MOVE WS-DBALIAS(WS-SLOT-NBR) TO AUDIT-DBALIAS
+          MOVE WS-USERID(WS-SLOT-NBR) TO AUDIT-USERID
+          MOVE WS-SQLCODE OF WS-MSG   TO AUDIT-SQLCODE
+          MOVE WS-SQLSTATE OF WS-MSG  TO AUDIT-SQLSTATE
+
+          WRITE DB2AUDIT-RECORD
+
+          IF NOT V-AUDIT-OK
+             MOVE "Audit write failed - see DB2TEST1"
+               TO WS-MSG-1 OF WS-MSG
+          END-IF
+
+          .
+       WRITE-AUDIT-RECORD-EX.
+          EXIT.
+
        END PROGRAM DB2TEST1.
