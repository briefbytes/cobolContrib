@@ -0,0 +1,74 @@
+      *>************************************************************************
+      *>  This file is part of DB2sample.
+      *>
+      *>  LNMOD1.cpy is free software: you can redistribute it and/or
+      *>  modify it under the terms of the GNU Lesser General Public License as
+      *>  published by the Free Software Foundation, either version 3 of the
+      *>  License, or (at your option) any later version.
+      *>
+      *>  LNMOD1.cpy is distributed in the hope that it will be useful,
+      *>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *>  See the GNU Lesser General Public License for more details.
+      *>
+      *>  You should have received a copy of the GNU Lesser General Public
+      *>  License along with LNMOD1.cpy.
+      *>  If not, see <http://www.gnu.org/licenses/>.
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      LNMOD1.cpy
+      *>
+      *> Purpose:      Linkage layout passed between DB2TEST1 and DB2MOD1
+      *>
+      *> Author:       Laszlo Erdos - https://www.facebook.com/wortfee
+      *>
+      *> Date-Written: 2015.12.24
+      *>
+      *> Usage:        COPY this member in both DB2TEST1 (as a WORKING-STORAGE
+      *>               item passed on the CALL) and DB2MOD1 (in LINKAGE
+      *>               SECTION, PROCEDURE DIVISION USING LN-MOD).
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2015.12.24 Laszlo Erdos:
+      *>            - first version.
+      *> 2026.08.08 Laszlo Erdos:
+      *>            - LN-CONNECT turned into LN-CONNECT-TAB, an OCCURS table
+      *>              of connection slots, so several subsystems can stay
+      *>              connected at once. LN-SLOT-NBR selects which slot the
+      *>              requested LN-FNC applies to.
+      *>            - added LN-FNC-DISCONNECT (a named DISCONNECT of one
+      *>              slot's connection, distinct from CONNECT RESET which
+      *>              resets the current default connection) and the
+      *>              LN-CONNECTED state flag DB2MOD1 sets on every call so
+      *>              callers can show a live connected/not-connected status
+      *>              without keeping their own shadow copy of DB2's state.
+      *>************************************************************************
+
+       01 LN-MOD.
+         02 LN-FNC                     PIC 9(2).
+            88 V-LN-FNC-CONNECT              VALUE 1.
+            88 V-LN-FNC-CONNECT-RESET        VALUE 2.
+            88 V-LN-FNC-TEST-QUERY           VALUE 3.
+            88 V-LN-FNC-DISCONNECT           VALUE 4.
+
+         02 LN-SLOT-NBR                PIC 9(2) COMP-5.
+
+         02 LN-CONNECT-TAB OCCURS 3 TIMES.
+           03 LN-DBALIAS                PIC X(9).
+           03 LN-USERID                 PIC X(20).
+           03 LN-PSWD                   PIC X(20).
+           03 LN-CONNECTED              PIC X(1).
+              88 V-LN-CONNECTED              VALUE "Y".
+              88 V-LN-NOT-CONNECTED          VALUE "N".
+
+         02 LN-OUTPUT.
+           03 LN-MSG.
+             04 LN-SQLCODE               PIC S9(10).
+             04 LN-SQLSTATE              PIC X(5).
+             04 LN-MSG-1                 PIC X(80).
+             04 LN-MSG-2                 PIC X(80).
+             04 LN-MSG-3                 PIC X(80).
+             04 LN-MSG-4                 PIC X(80).
