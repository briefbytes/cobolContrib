@@ -0,0 +1,255 @@
+      *>************************************************************************
+      *>  This file is part of DB2sample.
+      *>
+      *>  DB2MOD1.cob is free software: you can redistribute it and/or
+      *>  modify it under the terms of the GNU Lesser General Public License as
+      *>  published by the Free Software Foundation, either version 3 of the
+      *>  License, or (at your option) any later version.
+      *>
+      *>  DB2MOD1.cob is distributed in the hope that it will be useful,
+      *>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *>  See the GNU Lesser General Public License for more details.
+      *>
+      *>  You should have received a copy of the GNU Lesser General Public
+      *>  License along with DB2MOD1.cob.
+      *>  If not, see <http://www.gnu.org/licenses/>.
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      DB2MOD1.cob
+      *>
+      *> Purpose:      DB2 sample module. Called by DB2TEST1 to exercise a
+      *>               DB2 subsystem through the LN-MOD linkage layout.
+      *>
+      *> Author:       Laszlo Erdos - https://www.facebook.com/wortfee
+      *>
+      *> Date-Written: 2015.12.24
+      *>
+      *> Tectonics:    db2 prep DB2MOD1.cob ... ; cobc -c DB2MOD1.cbl
+      *>
+      *> Usage:        CALL "DB2MOD1" USING LN-MOD, with LN-FNC OF LN-MOD
+      *>               set to the requested function before the call.
+      *>
+      *>               Implemented features:
+      *>               - connect to DB2
+      *>               - connect reset
+      *>               - disconnect (named DISCONNECT of one connection,
+      *>                 distinct from CONNECT RESET)
+      *>               - test query (SELECT 1 FROM SYSIBM.SYSDUMMY1)
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2015.12.24 Laszlo Erdos:
+      *>            - first version.
+      *> 2026.08.08 Laszlo Erdos:
+      *>            - added FNC-TEST-QUERY so a green connect can be proven
+      *>              to actually run SQL before we hand it to batch.
+      *>            - added FNC-DISCONNECT (a named DISCONNECT of the active
+      *>              slot's connection, separate from CONNECT RESET) and
+      *>              LN-CONNECTED bookkeeping on every function.
+      *>            - CONNECT RESET, DISCONNECT and the test query now make
+      *>              the requested slot's connection current with SET
+      *>              CONNECTION first, so they act on the slot shown on
+      *>              screen instead of whichever connection DB2 happened
+      *>              to leave current.
+      *>************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2MOD1.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-DUMMY                     PIC X(1).
+
+       LINKAGE SECTION.
+      *> linkage
+       COPY "LNMOD1.cpy".
+
+       PROCEDURE DIVISION USING LN-MOD.
+
+      *>------------------------------------------------------------------------
+       MAIN-DB2MOD1 SECTION.
+      *>------------------------------------------------------------------------
+
+           INITIALIZE LN-OUTPUT
+
+           EVALUATE TRUE
+              WHEN V-LN-FNC-CONNECT
+                 PERFORM FNC-CONNECT
+
+              WHEN V-LN-FNC-CONNECT-RESET
+                 PERFORM FNC-CONNECT-RESET
+
+              WHEN V-LN-FNC-TEST-QUERY
+                 PERFORM FNC-TEST-QUERY
+
+              WHEN V-LN-FNC-DISCONNECT
+                 PERFORM FNC-DISCONNECT
+
+              WHEN OTHER
+                 MOVE -1                   TO LN-SQLCODE
+                 MOVE "99999"               TO LN-SQLSTATE
+                 MOVE "Unknown LN-FNC requested" TO LN-MSG-1
+           END-EVALUATE
+
+           GOBACK
+
+           .
+       MAIN-DB2MOD1-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-CONNECT SECTION.
+      *>------------------------------------------------------------------------
+
+           EXEC SQL
+              CONNECT TO :LN-DBALIAS(LN-SLOT-NBR)
+                 USER :LN-USERID(LN-SLOT-NBR)
+                 USING :LN-PSWD(LN-SLOT-NBR)
+           END-EXEC
+
+           PERFORM COPY-SQLCA-IN-LN-OUTPUT
+
+           IF LN-SQLCODE = 0
+              MOVE "Connect successful" TO LN-MSG-1
+              SET V-LN-CONNECTED OF LN-CONNECT-TAB(LN-SLOT-NBR)
+                 TO TRUE
+           ELSE
+              MOVE "Connect failed" TO LN-MSG-1
+              SET V-LN-NOT-CONNECTED OF LN-CONNECT-TAB(LN-SLOT-NBR)
+                 TO TRUE
+           END-IF
+
+           .
+       FNC-CONNECT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-CONNECT-RESET SECTION.
+      *>------------------------------------------------------------------------
+
+      *>     resets the current default connection - used when the caller
+      *>     is done with a slot altogether, not just swapping which
+      *>     connection is current (see FNC-DISCONNECT for that case)
+           PERFORM SET-CURRENT-CONNECTION
+
+           IF LN-SQLCODE = 0
+              EXEC SQL
+                 CONNECT RESET
+              END-EXEC
+
+              PERFORM COPY-SQLCA-IN-LN-OUTPUT
+
+              IF LN-SQLCODE = 0
+                 MOVE "Connect reset successful" TO LN-MSG-1
+              ELSE
+                 MOVE "Connect reset failed" TO LN-MSG-1
+              END-IF
+           END-IF
+
+           SET V-LN-NOT-CONNECTED OF LN-CONNECT-TAB(LN-SLOT-NBR)
+              TO TRUE
+
+           .
+       FNC-CONNECT-RESET-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-DISCONNECT SECTION.
+      *>------------------------------------------------------------------------
+
+      *>     disconnects this slot's named connection specifically,
+      *>     without disturbing which connection is current - unlike
+      *>     CONNECT RESET, other slots stay the current connection if
+      *>     that is what they already were
+           PERFORM SET-CURRENT-CONNECTION
+
+           IF LN-SQLCODE = 0
+              EXEC SQL
+                 DISCONNECT :LN-DBALIAS(LN-SLOT-NBR)
+              END-EXEC
+
+              PERFORM COPY-SQLCA-IN-LN-OUTPUT
+
+              IF LN-SQLCODE = 0
+                 MOVE "Disconnect successful" TO LN-MSG-1
+              ELSE
+                 MOVE "Disconnect failed" TO LN-MSG-1
+              END-IF
+           END-IF
+
+           SET V-LN-NOT-CONNECTED OF LN-CONNECT-TAB(LN-SLOT-NBR)
+              TO TRUE
+
+           .
+       FNC-DISCONNECT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-TEST-QUERY SECTION.
+      *>------------------------------------------------------------------------
+
+      *>     trivial query against the DB2 catalog dummy table - proves the
+      *>     current connection can actually run SQL, not just CONNECT clean
+           PERFORM SET-CURRENT-CONNECTION
+
+           IF LN-SQLCODE = 0
+              EXEC SQL
+                 SELECT '1' INTO :WS-DUMMY
+                    FROM SYSIBM.SYSDUMMY1
+              END-EXEC
+
+              PERFORM COPY-SQLCA-IN-LN-OUTPUT
+
+              IF LN-SQLCODE = 0
+                 MOVE "Test query successful" TO LN-MSG-1
+              ELSE
+                 MOVE "Test query failed" TO LN-MSG-1
+              END-IF
+           END-IF
+
+           .
+       FNC-TEST-QUERY-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SET-CURRENT-CONNECTION SECTION.
+      *>------------------------------------------------------------------------
+
+      *>     several slots can be connected at once, but DB2 only ever
+      *>     acts on whichever connection is current - this makes the
+      *>     requested slot's connection current before CONNECT RESET,
+      *>     DISCONNECT or a test query act on it
+           EXEC SQL
+              SET CONNECTION :LN-DBALIAS(LN-SLOT-NBR)
+           END-EXEC
+
+           PERFORM COPY-SQLCA-IN-LN-OUTPUT
+
+           IF LN-SQLCODE NOT = 0
+              MOVE "Set connection failed" TO LN-MSG-1
+           END-IF
+
+           .
+       SET-CURRENT-CONNECTION-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       COPY-SQLCA-IN-LN-OUTPUT SECTION.
+      *>------------------------------------------------------------------------
+
+           MOVE SQLCODE                 TO LN-SQLCODE
+           MOVE SQLSTATE                TO LN-SQLSTATE
+
+           .
+       COPY-SQLCA-IN-LN-OUTPUT-EX.
+          EXIT.
+
+       END PROGRAM DB2MOD1.
