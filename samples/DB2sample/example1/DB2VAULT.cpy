@@ -0,0 +1,40 @@
+      *>************************************************************************
+      *>  This file is part of DB2sample.
+      *>
+      *>  DB2VAULT.cpy is free software: you can redistribute it and/or
+      *>  modify it under the terms of the GNU Lesser General Public License as
+      *>  published by the Free Software Foundation, either version 3 of the
+      *>  License, or (at your option) any later version.
+      *>
+      *>  DB2VAULT.cpy is distributed in the hope that it will be useful,
+      *>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *>  See the GNU Lesser General Public License for more details.
+      *>
+      *>  You should have received a copy of the GNU Lesser General Public
+      *>  License along with DB2VAULT.cpy.
+      *>  If not, see <http://www.gnu.org/licenses/>.
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      DB2VAULT.cpy
+      *>
+      *> Purpose:      Record layout for the DB2VLT1 credential vault file
+      *>               (DB2VAULT). Pre-provisioned by security, keyed by
+      *>               DBALIAS+USERID - DB2VLT1 is the only program that
+      *>               reads it.
+      *>
+      *> Usage:        COPY in the FILE SECTION, under an FD DB2VAULT-FILE.
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2026.08.08 Laszlo Erdos:
+      *>            - first version.
+      *>************************************************************************
+
+       01 DB2VAULT-RECORD.
+         02 VAULT-KEY.
+           03 VAULT-DBALIAS              PIC X(9).
+           03 VAULT-USERID               PIC X(20).
+         02 VAULT-PSWD                   PIC X(20).
